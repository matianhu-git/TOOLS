@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPARAMSUB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Durable end-of-run operator log - one line appended per run,
+      *> so the notification survives past the console it was DISPLAYed
+      *> to.
+           SELECT JOB-LOG-FILE ASSIGN TO "joblog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-RECORD           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS            PIC X(2) VALUE "00".
+       01  WS-LOG-TIME              PIC 9(8).
+       01  WS-LOG-LINE              PIC X(60).
+
+       COPY "ABC.COPY".
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           ACCEPT WS-HDR-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           MOVE "NOPARAMS" TO WS-HDR-JOB-NAME
+           MOVE "OPER01" TO WS-HDR-OPERATOR-ID
+
+           MOVE SPACES TO WS-LOG-LINE
+           STRING "job complete" " " WS-HDR-RUN-DATE " " WS-LOG-TIME
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+
+           DISPLAY WS-LOG-LINE
+
+      *> Probe for an existing joblog.txt with a throwaway OPEN INPUT
+      *> first - opening straight into EXTEND and falling back to
+      *> OUTPUT on failure leaves the file handle in a state that
+      *> fails the WRITE that follows.
+           OPEN INPUT JOB-LOG-FILE
+           IF WS-LOG-STATUS = "00"
+               CLOSE JOB-LOG-FILE
+               OPEN EXTEND JOB-LOG-FILE
+           ELSE
+               OPEN OUTPUT JOB-LOG-FILE
+           END-IF
+
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "JOBLOG OPEN FAILED - STATUS " WS-LOG-STATUS
+           ELSE
+               MOVE WS-LOG-LINE TO JOB-LOG-RECORD
+               WRITE JOB-LOG-RECORD
+               CLOSE JOB-LOG-FILE
+           END-IF
+           EXIT PROGRAM.
