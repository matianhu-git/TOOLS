@@ -0,0 +1,9 @@
+      *> ABC.COPY
+      *> Shared run-header layout. Any program that needs to identify
+      *> the run it belongs to COPYs this instead of inventing its own
+      *> header fields - keeps run-date / job-name / operator-id in the
+      *> same shape everywhere it shows up (headers, reports, logs).
+       01  WS-DESCRIPTION.
+           05  WS-HDR-RUN-DATE        PIC X(8).
+           05  WS-HDR-JOB-NAME        PIC X(8).
+           05  WS-HDR-OPERATOR-ID     PIC X(8).
