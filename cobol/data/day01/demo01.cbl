@@ -8,23 +8,124 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 MyName PIC A(3) VALUE 'xyz'.
-       01 Amount PIC $9999v99 VALUE 1450.99.
+       01 Amount PIC $9999999v99 VALUE 1450.99.
        01 Age PIC S9(3) VALUE 100.
        01 MyID PIC X(10) VALUE 'A123456789'.
        01 UserInput PIC X(30).
 
+      *> Account-id format check: 1 letter followed by 9 digits, the
+      *> same shape as MyID, so only a well-formed id is ever accepted.
+       01 WS-ID-PREFIX PIC X(1).
+       01 WS-ID-DIGITS PIC X(9).
+       01 WS-VALID-INPUT PIC X(1) VALUE "N".
+       01 WS-QUIT-SWITCH PIC X(1) VALUE "N".
+
+      *> Real balance arithmetic behind Amount: a signed working
+      *> field holds the balance, a separate field holds the
+      *> transaction so a failed update never disturbs the balance.
+       01 WS-BALANCE PIC S9(7)V99 VALUE 1450.99.
+       01 WS-TXN-TYPE PIC X(1) VALUE SPACES.
+       01 WS-TXN-AMOUNT PIC S9(7)V99 VALUE 0.
+       01 WS-NEW-BALANCE PIC S9(7)V99 VALUE 0.
+       01 WS-TXN-OK PIC X(1) VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "Yes I Can I Still Love You!0000000000000000000000000000".
+       MAIN-SECTION.
+           DISPLAY "Yes I Can I Still Love You!0000000000000000000000000
+      -    "000".
            DISPLAY MyName.
            DISPLAY Amount.
            DISPLAY Age.
            DISPLAY MyID.
 
-           DISPLAY "debugger-1".
-           ACCEPT UserInput.
-           MOVE "10" TO UserInput
-           DISPLAY "MyID: " MyID UserInput.
+           PERFORM PROMPT-FOR-ACCOUNT-SECTION
+               UNTIL WS-VALID-INPUT = "Y" OR WS-QUIT-SWITCH = "Y"
 
-           ACCEPT UserInput.
+           IF WS-QUIT-SWITCH = "Y"
+               DISPLAY "OPERATOR QUIT - NO LOOKUP PERFORMED"
+           ELSE
+               DISPLAY "MyID: " MyID UserInput
+               PERFORM BALANCE-UPDATE-SECTION
+           END-IF
 
            STOP RUN.
+
+      *> Applies one debit or credit to WS-BALANCE, rejecting the
+      *> transaction (balance left untouched) on overflow or on a
+      *> debit that would take the account negative.
+       BALANCE-UPDATE-SECTION.
+           MOVE WS-BALANCE TO Amount
+           DISPLAY "CURRENT BALANCE: " Amount
+           DISPLAY "ENTER TRANSACTION TYPE - D)EBIT OR C)REDIT: "
+           ACCEPT WS-TXN-TYPE
+           DISPLAY "ENTER TRANSACTION AMOUNT: "
+           ACCEPT WS-TXN-AMOUNT
+
+           MOVE "Y" TO WS-TXN-OK
+
+           IF WS-TXN-AMOUNT < 0
+               MOVE "N" TO WS-TXN-OK
+               DISPLAY "TRANSACTION REJECTED - AMOUNT MUST NOT BE "
+                   "NEGATIVE"
+           END-IF
+
+           IF WS-TXN-OK = "Y"
+               EVALUATE FUNCTION UPPER-CASE(WS-TXN-TYPE)
+                   WHEN "C"
+                       ADD WS-BALANCE WS-TXN-AMOUNT
+                           GIVING WS-NEW-BALANCE
+                           ON SIZE ERROR
+                               MOVE "N" TO WS-TXN-OK
+                               DISPLAY "TRANSACTION REJECTED - AMOUNT "
+                                   "OVERFLOWS THE BALANCE"
+                       END-ADD
+                   WHEN "D"
+                       SUBTRACT WS-TXN-AMOUNT FROM WS-BALANCE
+                           GIVING WS-NEW-BALANCE
+                           ON SIZE ERROR
+                               MOVE "N" TO WS-TXN-OK
+                               DISPLAY "TRANSACTION REJECTED - AMOUNT "
+                                   "OVERFLOWS THE BALANCE"
+                       END-SUBTRACT
+                   WHEN OTHER
+                       MOVE "N" TO WS-TXN-OK
+                       DISPLAY "TRANSACTION REJECTED - INVALID "
+                           "TRANSACTION TYPE"
+               END-EVALUATE
+           END-IF
+
+           IF WS-TXN-OK = "Y"
+               IF WS-NEW-BALANCE < 0
+                   MOVE "N" TO WS-TXN-OK
+                   DISPLAY "TRANSACTION REJECTED - WOULD "
+                       "OVERDRAW THE ACCOUNT"
+               ELSE
+                   MOVE WS-NEW-BALANCE TO WS-BALANCE
+                   MOVE WS-BALANCE TO Amount
+                   DISPLAY "NEW BALANCE: " Amount
+               END-IF
+           END-IF
+           EXIT.
+
+      *> Re-prompts until the operator enters an id in the MyID
+      *> format or types QUIT, instead of silently accepting and
+      *> discarding whatever was typed.
+       PROMPT-FOR-ACCOUNT-SECTION.
+           DISPLAY "ENTER ACCOUNT ID (FORMAT: Annnnnnnnn) OR 'QUIT': "
+           ACCEPT UserInput
+
+           IF FUNCTION UPPER-CASE(UserInput(1:4)) = "QUIT"
+               MOVE "Y" TO WS-QUIT-SWITCH
+           ELSE
+               MOVE UserInput(1:1) TO WS-ID-PREFIX
+               MOVE UserInput(2:9) TO WS-ID-DIGITS
+               IF WS-ID-PREFIX IS ALPHABETIC AND
+                  WS-ID-DIGITS IS NUMERIC
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "INVALID FORMAT - EXPECTED 1 LETTER "
+                       "FOLLOWED BY 9 DIGITS"
+                   MOVE "N" TO WS-VALID-INPUT
+               END-IF
+           END-IF
+           EXIT.
