@@ -10,18 +10,137 @@
       *> 声明逻辑文件名（在程序中使用的文件名）。
            SELECT FILEN ASSIGN TO "input.txt"
       *> 组织有序
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILEN-STATUS.
+
+      *> Written audit copy of this run - run date, record count and
+      *> any rows that failed validation. Replaces console-only output.
+           SELECT REPORT-FILE ASSIGN TO "report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *> Rows that fail edit/validation in PROCESS-SECTION, with a
+      *> reason code, for downstream correction and re-submission.
+           SELECT REJECT-FILE ASSIGN TO "reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+      *> Restart/checkpoint marker - how many FILEN records had been
+      *> processed the last time this job ran. A restarted run skips
+      *> that many records instead of redoing (or double-posting) them.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
       *> 定义文件的结构。定义文件描述符（File Description），必须和 SELECT FILEN 对应。
        FD  FILEN.
        01  FILE-RECORD.
-           05  LINE-CONTENT  PIC X(15).
+           05  FR-RECORD-TYPE   PIC X(1).
+           05  FR-DATA          PIC X(14).
+
+      *> FR-RECORD-TYPE "H" - one job-date header record.
+       01  HEADER-RECORD REDEFINES FILE-RECORD.
+           05  HR-RECORD-TYPE   PIC X(1).
+           05  HR-JOB-DATE      PIC 9(8).
+           05  FILLER           PIC X(6).
+
+      *> FR-RECORD-TYPE "D" - one row per account movement. DR-ACCOUNT-ID
+      *> is a 3-character prefix followed by a 5-digit ID whose own
+      *> rightmost digit is a modulus-10 check digit (see SUBPROG).
+       01  DETAIL-RECORD REDEFINES FILE-RECORD.
+           05  DR-RECORD-TYPE   PIC X(1).
+           05  DR-ACCOUNT-ID    PIC X(8).
+           05  DR-AMOUNT        PIC 9(4)V99.
+
+      *> FR-RECORD-TYPE "T" - one trailer record carrying the control
+      *> total of detail records the sender claims to have sent.
+       01  TRAILER-RECORD REDEFINES FILE-RECORD.
+           05  TR-RECORD-TYPE   PIC X(1).
+           05  TR-CONTROL-COUNT PIC 9(8).
+           05  FILLER           PIC X(6).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD        PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-ORIGINAL-LINE  PIC X(15).
+           05  FILLER            PIC X(1).
+           05  RJ-REASON-CODE    PIC X(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+      *> How many FILEN records, how many detail records (valid or
+      *> not) had been received, and how many of those were valid,
+      *> as of this checkpoint - a restart needs all three to resume
+      *> both the control-total reconciliation and the valid-only
+      *> tally where this run left off, not just where to resume
+      *> reading. CP-HEADER-JOB-DATE carries the header record's job
+      *> date across a restart, since the skip-ahead loop re-reads the
+      *> header without running it through PROCESS-SECTION again.
+      *> CP-REJECT-COUNT carries the running reject tally across a
+      *> restart for the same reason - rows rejected before the last
+      *> checkpoint are skipped, not reprocessed, so they would
+      *> otherwise vanish from the restarted run's reject count.
+           05  CP-RECORDS-READ    PIC 9(8).
+           05  CP-DETAIL-RECEIVED PIC 9(8).
+           05  CP-DETAIL-COUNT    PIC 9(8).
+           05  CP-HEADER-JOB-DATE PIC 9(8).
+           05  CP-REJECT-COUNT    PIC 9(8).
 
       *> 程序运行期间 一直存在 的变量（全局变量）。
        WORKING-STORAGE SECTION.
        01  WS-STATUS         PIC 9(1) VALUE 0.
+      *> Job-control condition code, carried between the run's steps -
+      *> 0 ok, 4 warning (reconciliation mismatch), 8 a step failed
+      *> badly enough that the rest of the run is skipped.
+       01  WS-JOB-RC         PIC 9(2) VALUE 0.
+      *> 2-character FILE STATUS for FILEN - '00' ok, '10' end of
+      *> file, anything else is a genuine I/O error (bad dataset,
+      *> record-format mismatch, device error, ...).
+       01  WS-FILEN-STATUS   PIC X(2) VALUE "00".
+       01  WS-REPORT-STATUS  PIC X(2) VALUE "00".
+       01  WS-REJECT-STATUS  PIC X(2) VALUE "00".
+       01  WS-CHKPT-STATUS   PIC X(2) VALUE "00".
+      *> Restart/checkpoint support.
+       01  WS-RESTART-COUNT  PIC 9(8) VALUE 0.
+       01  WS-RECORDS-READ   PIC 9(8) VALUE 0.
+       01  WS-CHKPT-INTERVAL PIC 9(4) VALUE 100.
+      *> Set when the read loop ends via a clean AT END, captured
+      *> before CLOSE FILEN runs and resets WS-FILEN-STATUS to "00" -
+      *> the close would otherwise erase the "10" the loop just saw.
+       01  WS-EOF-CLEAN      PIC X(1) VALUE "N".
+      *> Record-count / control-total reconciliation. WS-DETAIL-RECEIVED
+      *> is every type-"D" record seen, valid or not, and is what gets
+      *> compared against the trailer's control count - a rejected row
+      *> was still received, so it must still count toward the total or
+      *> a file with one bad row looks exactly like a short file.
+      *> WS-DETAIL-COUNT is valid-only detail rows, used for the LS-CLASS
+      *> classification work in PROCESS-SECTION.
+       01  WS-DETAIL-RECEIVED PIC 9(8) VALUE 0.
+       01  WS-DETAIL-COUNT   PIC 9(8) VALUE 0.
+       01  WS-CONTROL-COUNT  PIC 9(8) VALUE 0.
+       01  WS-CONTROL-SEEN   PIC X(1) VALUE "N".
+           88  WS-TRAILER-SEEN         VALUE "Y".
+      *> PROCESS-SECTION edit/validation.
+       01  WS-REJECT-COUNT   PIC 9(8) VALUE 0.
+       01  WS-VALID-SWITCH   PIC X(1) VALUE "Y".
+           88  WS-RECORD-VALID          VALUE "Y".
+       01  WS-REASON-CODE    PIC X(4) VALUE SPACES.
+      *> Customer classification table, keyed by the first character
+      *> of the account id - drives LS-CLASS for each detail record.
+       01  WS-CLASS-TABLE-VALUES.
+           05  FILLER        PIC X(4) VALUE "1100".
+           05  FILLER        PIC X(4) VALUE "2200".
+           05  FILLER        PIC X(4) VALUE "3300".
+       01  WS-CLASS-TABLE REDEFINES WS-CLASS-TABLE-VALUES.
+           05  WS-CLASS-ENTRY OCCURS 3 TIMES.
+               10  WS-CLASS-PREFIX  PIC X(1).
+               10  WS-CLASS-CODE    PIC 9(3).
+       01  WS-CLASS-IDX      PIC 9(1) VALUE 0.
+       01  WS-CLASS-FOUND    PIC X(1) VALUE "N".
        01  WS-END            PIC X(10).
        01  WS-NUM2 PIC PPP999 VALUE 0.123.
        01  WS-NUM3 PIC 999PPP VALUE 123.
@@ -32,6 +151,18 @@
        01 WS-YEAR        PIC 9(4).
        01 WS-MONTH       PIC 9(2).
        01 WS-DAY         PIC 9(2).
+      *> HR-JOB-DATE off the file's own header record, saved outside
+      *> PROCESS-SECTION's scope so STEP-040-CALL-SUBPROG-SECTION can
+      *> run SUBPROG's date-validation logic against real record data
+      *> instead of just today's system date.
+       01 WS-HEADER-JOB-DATE PIC 9(8) VALUE 0.
+      *> The numeric ID (payload plus its own trailing check digit) off
+      *> the last valid detail record's account id - DR-ACCOUNT-ID's
+      *> convention is a 3-character prefix followed by this 5-digit
+      *> checked ID - saved the same way as WS-HEADER-JOB-DATE so
+      *> STEP-040-CALL-SUBPROG-SECTION can run SUBPROG's check-digit
+      *> routine against a real incoming ID instead of a constant.
+       01 WS-LAST-DETAIL-ID PIC 9(5) VALUE 0.
 
        COPY "ABC.COPY".
 
@@ -39,26 +170,176 @@
        LOCAL-STORAGE SECTION.
        01 LS-CLASS PIC 9(3).
        01 LS-ID PIC 9(5).
+       01 LS-DATE PIC 9(8).
+       01 LS-SUBPROG-RC PIC 9(2).
 
        PROCEDURE DIVISION.
+      *> Job-control driver - runs the steps in sequence, checking the
+      *> condition code after each one that can fail, the way a JCL
+      *> stream would check COND CODEs between steps.
        MAIN-SECTION.
+           PERFORM STEP-010-INIT-SECTION
+           IF WS-JOB-RC > 4
+               PERFORM JOB-ABEND-SECTION
+           END-IF
+
+           PERFORM STEP-020-OPEN-AND-READ-SECTION
+           IF WS-JOB-RC > 4
+               PERFORM JOB-ABEND-SECTION
+           END-IF
+
+           PERFORM STEP-030-RECONCILE-SECTION
+
+           PERFORM STEP-040-CALL-SUBPROG-SECTION
+           IF WS-JOB-RC > 4
+               PERFORM JOB-ABEND-SECTION
+           END-IF
+
+           PERFORM STEP-050-NOTIFY-SECTION
+           PERFORM STEP-060-DISPLAY-MISC-SECTION
+           PERFORM STEP-070-CLOSE-SECTION
+           STOP RUN.
+
+      *> Halts the run when a step's condition code is too high to
+      *> continue - closes what's open and stops, instead of plowing
+      *> ahead into the next step.
+       JOB-ABEND-SECTION.
+           DISPLAY "JOB TERMINATED - CONDITION CODE " WS-JOB-RC
+           PERFORM STEP-070-CLOSE-SECTION
+           STOP RUN.
+
+       STEP-010-INIT-SECTION.
            PERFORM INIT-SECTION
-           PERFORM PROCESS-SECTION
+           EXIT.
+
+       STEP-020-OPEN-AND-READ-SECTION.
            OPEN INPUT FILEN
+           IF WS-FILEN-STATUS NOT = "00"
+               DISPLAY "FILEN OPEN FAILED - STATUS " WS-FILEN-STATUS
+               MOVE 1 TO WS-STATUS
+           END-IF
+
+           IF WS-STATUS NOT = 1 AND WS-RESTART-COUNT > 0
+               DISPLAY "RESTARTING - SKIPPING "
+                   WS-RESTART-COUNT " ALREADY-PROCESSED RECORDS"
+               PERFORM WITH TEST AFTER
+                   VARYING WS-RECORDS-READ FROM 1 BY 1
+                   UNTIL WS-RECORDS-READ = WS-RESTART-COUNT
+                       OR WS-STATUS = 1
+                   READ FILEN
+                       AT END MOVE 1 TO WS-STATUS
+                   END-READ
+                   IF WS-STATUS NOT = 1 AND WS-FILEN-STATUS NOT = "00"
+                       DISPLAY "FILEN READ ERROR - STATUS "
+                           WS-FILEN-STATUS
+                       MOVE 1 TO WS-STATUS
+                   END-IF
+               END-PERFORM
+           END-IF
+
            PERFORM UNTIL WS-STATUS = 1
                READ FILEN
-                   AT END 
-                       MOVE 1 TO WS-STATUS 
-                       DISPLAY WS-STATUS
-                   NOT AT END DISPLAY LINE-CONTENT "*"
+                   AT END
+                       MOVE 1 TO WS-STATUS
+                   NOT AT END PERFORM PROCESS-SECTION
                END-READ
+               IF WS-FILEN-STATUS = "10"
+                   MOVE 1 TO WS-STATUS
+                   MOVE "Y" TO WS-EOF-CLEAN
+               ELSE
+                   IF WS-FILEN-STATUS NOT = "00"
+                       DISPLAY "FILEN READ ERROR - STATUS "
+                           WS-FILEN-STATUS
+                       MOVE 1 TO WS-STATUS
+                   ELSE
+                       ADD 1 TO WS-RECORDS-READ
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                               WS-CHKPT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT-SECTION
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM
            CLOSE FILEN
+
+           IF WS-EOF-CLEAN = "Y"
+               MOVE 0 TO WS-RECORDS-READ
+               PERFORM CLEAR-CHECKPOINT-SECTION
+               MOVE 0 TO WS-JOB-RC
+           ELSE
+               MOVE 8 TO WS-JOB-RC
+           END-IF
+           EXIT.
+
+       STEP-030-RECONCILE-SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "DETAIL RECORDS READ: " WS-DETAIL-RECEIVED
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE 0 TO WS-JOB-RC
+           IF WS-TRAILER-SEEN
+               IF WS-DETAIL-RECEIVED = WS-CONTROL-COUNT
+                   DISPLAY "CONTROL TOTAL OK - " WS-DETAIL-RECEIVED
+                       " DETAIL RECORDS"
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING "CONTROL TOTAL OK" DELIMITED BY SIZE
+                       INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               ELSE
+                   DISPLAY "CONTROL TOTAL MISMATCH - READ "
+                       WS-DETAIL-RECEIVED " EXPECTED " WS-CONTROL-COUNT
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING "CONTROL TOTAL MISMATCH - READ "
+                       WS-DETAIL-RECEIVED " EXPECTED " WS-CONTROL-COUNT
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   MOVE 4 TO WS-JOB-RC
+               END-IF
+           ELSE
+               DISPLAY "NO TRAILER RECORD - " WS-DETAIL-RECEIVED
+                   " DETAIL RECORDS READ, UNVERIFIED"
+               MOVE SPACES TO REPORT-RECORD
+               STRING "NO TRAILER RECORD - UNVERIFIED COUNT"
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE 4 TO WS-JOB-RC
+           END-IF
+           EXIT.
+
+       STEP-040-CALL-SUBPROG-SECTION.
            *> 调用子程序
-           MOVE 12345 TO LS-ID
-           CALL 'SUBPROG' USING LS-ID
+           IF WS-LAST-DETAIL-ID = 0
+               MOVE 12344 TO LS-ID
+           ELSE
+               MOVE WS-LAST-DETAIL-ID TO LS-ID
+           END-IF
+           IF WS-HEADER-JOB-DATE = 0
+               MOVE WS-DATE TO LS-DATE
+           ELSE
+               MOVE WS-HEADER-JOB-DATE TO LS-DATE
+           END-IF
+           CALL 'SUBPROG' USING LS-ID, LS-DATE, LS-SUBPROG-RC
+           EVALUATE LS-SUBPROG-RC
+               WHEN 00
+                   DISPLAY "SUBPROG: ID AND DATE BOTH VALID"
+               WHEN 10
+                   DISPLAY "SUBPROG: ID FAILED CHECK DIGIT"
+                   MOVE 8 TO WS-JOB-RC
+               WHEN 20
+                   DISPLAY "SUBPROG: DATE FAILED VALIDATION"
+                   MOVE 8 TO WS-JOB-RC
+               WHEN OTHER
+                   DISPLAY "SUBPROG: ID AND DATE BOTH INVALID"
+                   MOVE 8 TO WS-JOB-RC
+           END-EVALUATE
+           EXIT.
+
+       STEP-050-NOTIFY-SECTION.
            CALL 'NOPARAMSUB'
+           EXIT.
 
+       STEP-060-DISPLAY-MISC-SECTION.
            MOVE HIGH-VALUES TO WS-END.
            DISPLAY "WS-END:" WS-END.
            MOVE LOW-VALUES TO WS-END.
@@ -71,25 +352,205 @@
 
            DISPLAY "WS-NUM3:" WS-NUM3.
 
-           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           DISPLAY "System Date: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+
+           DISPLAY "WS-DESCRIPTION:" WS-DESCRIPTION
+           EXIT.
+
+       STEP-070-CLOSE-SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "REJECTED RECORDS: " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           EXIT.
 
+       INIT-SECTION.
+           DISPLAY "Initializing...".
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               MOVE CP-RECORDS-READ TO WS-RESTART-COUNT
+               MOVE CP-DETAIL-RECEIVED TO WS-DETAIL-RECEIVED
+               MOVE CP-DETAIL-COUNT TO WS-DETAIL-COUNT
+               MOVE CP-HEADER-JOB-DATE TO WS-HEADER-JOB-DATE
+               MOVE CP-REJECT-COUNT TO WS-REJECT-COUNT
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-COUNT
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
            MOVE WS-DATE(1:4) TO WS-YEAR
            MOVE WS-DATE(5:2) TO WS-MONTH
            MOVE WS-DATE(7:2) TO WS-DAY
 
-           DISPLAY "System Date: " WS-YEAR "-" WS-MONTH "-" WS-DAY
+           MOVE WS-DATE TO WS-HDR-RUN-DATE
+           MOVE "FILEDEMO" TO WS-HDR-JOB-NAME
+           MOVE "OPER01" TO WS-HDR-OPERATOR-ID
 
-           
-           DISPLAY "WS-DESCRIPTION:" WS-DESCRIPTION
-           STOP RUN.
+      *> A restarted run must append to the prior run's REPORT-FILE/
+      *> REJECT-FILE rather than truncate them - OPEN OUTPUT on a
+      *> restart would erase the audit trail (including reject rows)
+      *> that a prior, incomplete run already wrote.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "REPORT-FILE OPEN FAILED - STATUS "
+                   WS-REPORT-STATUS
+               MOVE 8 TO WS-JOB-RC
+           END-IF
 
-       INIT-SECTION.
-           DISPLAY "Initializing...".
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "REJECT-FILE OPEN FAILED - STATUS "
+                   WS-REJECT-STATUS
+               MOVE 8 TO WS-JOB-RC
+           END-IF
+
+           IF WS-JOB-RC < 8
+               MOVE SPACES TO REPORT-RECORD
+               STRING "FILEDEMO RUN REPORT - RUN DATE " WS-DATE
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           EXIT.
+
+      *> Records WS-RESTART-COUNT + WS-RECORDS-READ as the checkpoint
+      *> a restarted run should skip ahead to. Called periodically
+      *> during the read loop, and once more (with WS-RECORDS-READ
+      *> reset to 0) to clear the marker after a clean end of file.
+       WRITE-CHECKPOINT-SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT-FILE OPEN FAILED - STATUS "
+                   WS-CHKPT-STATUS
+           ELSE
+               MOVE WS-RECORDS-READ TO CP-RECORDS-READ
+               MOVE WS-DETAIL-RECEIVED TO CP-DETAIL-RECEIVED
+               MOVE WS-DETAIL-COUNT TO CP-DETAIL-COUNT
+               MOVE WS-HEADER-JOB-DATE TO CP-HEADER-JOB-DATE
+               MOVE WS-REJECT-COUNT TO CP-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      *> Clears the checkpoint marker after a clean end of file, so the
+      *> next run starts fresh. Writes zeroes directly rather than via
+      *> WS-DETAIL-RECEIVED/WS-DETAIL-COUNT, which STEP-030-RECONCILE-
+      *> SECTION still needs to hold this run's real totals after
+      *> STEP-020 returns.
+       CLEAR-CHECKPOINT-SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT-FILE OPEN FAILED - STATUS "
+                   WS-CHKPT-STATUS
+           ELSE
+               MOVE 0 TO CP-RECORDS-READ
+               MOVE 0 TO CP-DETAIL-RECEIVED
+               MOVE 0 TO CP-DETAIL-COUNT
+               MOVE 0 TO CP-HEADER-JOB-DATE
+               MOVE 0 TO CP-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF
            EXIT.
-           
+
        PROCESS-SECTION.
-           DISPLAY "Processing...".
-           DISPLAY "This isn't invalid".
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+
+           EVALUATE FR-RECORD-TYPE
+               WHEN "H"
+                   IF HR-JOB-DATE IS NOT NUMERIC OR HR-JOB-DATE = 0
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE "EH01" TO WS-REASON-CODE
+                   ELSE
+                       MOVE HR-JOB-DATE TO WS-HEADER-JOB-DATE
+                       DISPLAY "HEADER   - JOB DATE " HR-JOB-DATE
+                   END-IF
+               WHEN "D"
+                   ADD 1 TO WS-DETAIL-RECEIVED
+                   IF DR-ACCOUNT-ID = SPACES
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE "ED01" TO WS-REASON-CODE
+                   ELSE
+                       IF DR-AMOUNT IS NOT NUMERIC
+                           MOVE "N" TO WS-VALID-SWITCH
+                           MOVE "ED02" TO WS-REASON-CODE
+                       END-IF
+                   END-IF
+                   IF WS-RECORD-VALID
+                       ADD 1 TO WS-DETAIL-COUNT
+                       PERFORM CLASSIFY-ACCOUNT-SECTION
+                       IF DR-ACCOUNT-ID(4:5) IS NUMERIC
+                           MOVE DR-ACCOUNT-ID(4:5) TO WS-LAST-DETAIL-ID
+                       END-IF
+                       DISPLAY "DETAIL   - ACCT " DR-ACCOUNT-ID
+                           " AMT " DR-AMOUNT " CLASS " LS-CLASS
+                   END-IF
+               WHEN "T"
+                   IF TR-CONTROL-COUNT IS NOT NUMERIC
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE "ET01" TO WS-REASON-CODE
+                   ELSE
+                       SET WS-TRAILER-SEEN TO TRUE
+                       MOVE TR-CONTROL-COUNT TO WS-CONTROL-COUNT
+                       DISPLAY "TRAILER  - CONTROL COUNT "
+                           TR-CONTROL-COUNT
+                   END-IF
+               WHEN OTHER
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "EX01" TO WS-REASON-CODE
+           END-EVALUATE
+
+           IF NOT WS-RECORD-VALID
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE SPACES TO REJECT-RECORD
+               MOVE FILE-RECORD TO RJ-ORIGINAL-LINE
+               MOVE WS-REASON-CODE TO RJ-REASON-CODE
+               WRITE REJECT-RECORD
+               IF WS-REJECT-STATUS NOT = "00"
+                   DISPLAY "REJECT-FILE WRITE FAILED - STATUS "
+                       WS-REJECT-STATUS
+               END-IF
+               DISPLAY "REJECTED - " FILE-RECORD " REASON "
+                   WS-REASON-CODE
+               MOVE SPACES TO REPORT-RECORD
+               STRING "REJECTED - " FILE-RECORD " REASON "
+                   WS-REASON-CODE
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           EXIT.
+
+      *> Looks DR-ACCOUNT-ID's first character up in WS-CLASS-TABLE
+      *> and sets LS-CLASS to the matching classification code, or
+      *> 999 (unclassified) when the prefix isn't in the table.
+       CLASSIFY-ACCOUNT-SECTION.
+           MOVE "N" TO WS-CLASS-FOUND
+           PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1
+                   UNTIL WS-CLASS-IDX > 3
+               IF DR-ACCOUNT-ID(1:1) = WS-CLASS-PREFIX(WS-CLASS-IDX)
+                   MOVE WS-CLASS-CODE(WS-CLASS-IDX) TO LS-CLASS
+                   MOVE "Y" TO WS-CLASS-FOUND
+                   MOVE 4 TO WS-CLASS-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CLASS-FOUND = "N"
+               MOVE 999 TO LS-CLASS
+           END-IF
            EXIT.
 
 
