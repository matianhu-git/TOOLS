@@ -5,27 +5,122 @@
 
 
        WORKING-STORAGE SECTION.
-       01  LS-TEMP         PIC 9(9) VALUE 0.
+      *> Modulus-10 check-digit validation of LS-ID. The rightmost
+      *> digit is treated as the check digit against the other four.
+       01  WS-ID-NUM          PIC 9(5) VALUE 0.
+       01  WS-ID-TEXT REDEFINES WS-ID-NUM PIC X(5).
+       01  WS-ID-D1           PIC 9.
+       01  WS-ID-D2           PIC 9.
+       01  WS-ID-D3           PIC 9.
+       01  WS-ID-D4           PIC 9.
+       01  WS-CHECK-DIGIT     PIC 9.
+       01  WS-CD-DOUBLE       PIC 9(2).
+       01  WS-CD-DOUBLE2      PIC 9(2).
+       01  WS-CD-SUM          PIC 9(3).
+       01  WS-COMPUTED-CD     PIC 9.
+       01  WS-ID-VALID        PIC X(1) VALUE "Y".
 
-       01 WS-DESCRIPTION.
-       05 WS-DATE1 VALUE '20140831'.
-       10 WS-YEAR PIC X(4).
-       10 WS-MONTH PIC X(2).
-       10 WS-DATE PIC X(2).
-       05 WS-DATE2 REDEFINES WS-DATE1 PIC 9(6).
+      *> Calendar validation of LS-DATE (YYYYMMDD).
+       01  WS-VAL-YEAR        PIC 9(4).
+       01  WS-VAL-MONTH       PIC 9(2).
+       01  WS-VAL-DAY         PIC 9(2).
+       01  WS-DAYS-IN-MONTH   PIC 9(2).
+       01  WS-LEAP-YEAR       PIC X(1) VALUE "N".
+       01  WS-DATE-VALID      PIC X(1) VALUE "Y".
 
        LINKAGE SECTION.
        01 LS-ID PIC 9(5).
+       01 LS-DATE PIC 9(8).
+      *> 00 both valid, 10 bad ID, 20 bad date, 30 both bad.
+       01 LS-RETURN-CODE PIC 9(2).
 
-       PROCEDURE DIVISION USING LS-ID.
-
+       PROCEDURE DIVISION USING LS-ID, LS-DATE, LS-RETURN-CODE.
+       MAIN-SECTION.
            DISPLAY "=== Subprogram Start ===".
            DISPLAY "Received ID: " LS-ID.
-           MOVE LS-ID TO LS-TEMP.
-           ADD 10 TO LS-TEMP.
-           DISPLAY "LS-TEMP after adding 10: " LS-TEMP.
-           DISPLAY "=== Subprogram End ===".
 
-           DISPLAY "WS-DATE1 : "WS-DATE1.
-           DISPLAY "WS-DATE2 : "WS-DATE2.
+           PERFORM VALIDATE-CHECK-DIGIT-SECTION
+           PERFORM VALIDATE-DATE-SECTION
+
+           EVALUATE TRUE
+               WHEN WS-ID-VALID = "Y" AND WS-DATE-VALID = "Y"
+                   MOVE 00 TO LS-RETURN-CODE
+               WHEN WS-ID-VALID = "N" AND WS-DATE-VALID = "Y"
+                   MOVE 10 TO LS-RETURN-CODE
+               WHEN WS-ID-VALID = "Y" AND WS-DATE-VALID = "N"
+                   MOVE 20 TO LS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 30 TO LS-RETURN-CODE
+           END-EVALUATE
+
+           DISPLAY "=== Subprogram End - RETURN CODE "
+               LS-RETURN-CODE " ===".
            EXIT PROGRAM.
+
+       VALIDATE-CHECK-DIGIT-SECTION.
+           MOVE LS-ID TO WS-ID-NUM
+           MOVE WS-ID-TEXT(1:1) TO WS-ID-D1
+           MOVE WS-ID-TEXT(2:1) TO WS-ID-D2
+           MOVE WS-ID-TEXT(3:1) TO WS-ID-D3
+           MOVE WS-ID-TEXT(4:1) TO WS-ID-D4
+           MOVE WS-ID-TEXT(5:1) TO WS-CHECK-DIGIT
+
+           COMPUTE WS-CD-DOUBLE = WS-ID-D4 * 2
+           IF WS-CD-DOUBLE > 9
+               SUBTRACT 9 FROM WS-CD-DOUBLE
+           END-IF
+           COMPUTE WS-CD-DOUBLE2 = WS-ID-D2 * 2
+           IF WS-CD-DOUBLE2 > 9
+               SUBTRACT 9 FROM WS-CD-DOUBLE2
+           END-IF
+           COMPUTE WS-CD-SUM =
+               WS-ID-D1 + WS-CD-DOUBLE2 + WS-ID-D3 + WS-CD-DOUBLE
+           COMPUTE WS-COMPUTED-CD =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-CD-SUM, 10), 10)
+
+           IF WS-COMPUTED-CD = WS-CHECK-DIGIT
+               MOVE "Y" TO WS-ID-VALID
+               DISPLAY "CHECK DIGIT OK FOR ID " LS-ID
+           ELSE
+               MOVE "N" TO WS-ID-VALID
+               DISPLAY "CHECK DIGIT FAILED FOR ID " LS-ID
+           END-IF
+           EXIT.
+
+       VALIDATE-DATE-SECTION.
+           MOVE LS-DATE(1:4) TO WS-VAL-YEAR
+           MOVE LS-DATE(5:2) TO WS-VAL-MONTH
+           MOVE LS-DATE(7:2) TO WS-VAL-DAY
+           MOVE "Y" TO WS-DATE-VALID
+
+           IF WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12
+               MOVE "N" TO WS-DATE-VALID
+           ELSE
+               EVALUATE WS-VAL-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(WS-VAL-YEAR, 400) = 0 OR
+                          (FUNCTION MOD(WS-VAL-YEAR, 4) = 0 AND
+                           FUNCTION MOD(WS-VAL-YEAR, 100) NOT = 0)
+                           MOVE "Y" TO WS-LEAP-YEAR
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE "N" TO WS-LEAP-YEAR
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+
+               IF WS-VAL-DAY < 1 OR WS-VAL-DAY > WS-DAYS-IN-MONTH
+                   MOVE "N" TO WS-DATE-VALID
+               END-IF
+           END-IF
+
+           IF WS-DATE-VALID = "Y"
+               DISPLAY "DATE " LS-DATE " IS VALID"
+           ELSE
+               DISPLAY "DATE " LS-DATE " IS INVALID"
+           END-IF
+           EXIT.
